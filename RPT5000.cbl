@@ -18,6 +18,21 @@
        FILE-CONTROL.
            SELECT CUSTMAST ASSIGN TO CUSTMAST.
            SELECT SRPT5000 ASSIGN TO SRPT5000.
+           SELECT SEQXRPT  ASSIGN TO SEQXRPT.
+           SELECT SRPT5000X ASSIGN TO SRPT5000X.
+           SELECT MOVRPT   ASSIGN TO MOVRPT.
+           SELECT REJRPT   ASSIGN TO REJRPT.
+           SELECT PARMFILE ASSIGN TO PARMFILE
+                  FILE STATUS IS PARMFILE-STATUS.
+           SELECT CHKPFILE ASSIGN TO CHKPFILE
+                  FILE STATUS IS CHKPFILE-STATUS.
+           SELECT CTLFILE  ASSIGN TO CTLFILE
+                  FILE STATUS IS CTLFILE-STATUS.
+           SELECT SALESREPM ASSIGN TO SALESREPM
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS SR-SALESREP-NUMBER
+                  FILE STATUS IS SALESREPM-STATUS.
 
        DATA DIVISION.
 
@@ -39,7 +54,8 @@
            05  CM-CUSTOMER-NAME        PIC X(20).
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
-           05  FILLER                  PIC X(87).
+           05  CM-SALES-2YR-AGO        PIC S9(5)V9(2).
+           05  FILLER                  PIC X(80).
 
        FD  SRPT5000
            RECORDING MODE IS F
@@ -52,6 +68,131 @@
       *****************************************************************
        01  PRINT-AREA      PIC X(130).
 
+       FD  SEQXRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+      *****************************************************************
+      * Define the print area for the sequence-exception report
+      *****************************************************************
+       01  SEQX-PRINT-AREA PIC X(130).
+
+       FD  SRPT5000X
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 150 CHARACTERS
+           BLOCK CONTAINS 150 CHARACTERS.
+
+      *****************************************************************
+      * Define the print area for the comma-delimited BI extract file
+      *****************************************************************
+       01  EXTRACT-PRINT-AREA  PIC X(150).
+
+       FD  MOVRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+      *****************************************************************
+      * Define the print area for the abnormal-YTD-swing ("movers")
+      * exception report
+      *****************************************************************
+       01  MOVER-PRINT-AREA    PIC X(130).
+
+       FD  REJRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+      *****************************************************************
+      * Define the print area for the data-quality reject listing
+      *****************************************************************
+       01  REJECT-PRINT-AREA   PIC X(130).
+
+       FD  PARMFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+
+      *****************************************************************
+      * SYSIN-style run parameters: lines per page and an optional
+      * branch-number/salesrep-number selection range. A zero high
+      * value for a range means "no limit" on that range
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-LINES-ON-PAGE    PIC 9(3).
+           05  PARM-BRANCH-LOW       PIC 9(2).
+           05  PARM-BRANCH-HIGH      PIC 9(2).
+           05  PARM-SALESREP-LOW     PIC 9(2).
+           05  PARM-SALESREP-HIGH    PIC 9(2).
+           05  PARM-RESTART-SWITCH   PIC X.
+           05  PARM-SUMMARY-SWITCH   PIC X.
+           05  FILLER                PIC X(67).
+
+       FD  CHKPFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+
+      *****************************************************************
+      * Checkpoint record written every CHECKPOINT-INTERVAL branch
+      * breaks so a restart can reload totals and fast-forward CUSTMAST
+      * instead of reprocessing the file from record one
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-OLD-BRANCH-NUMBER     PIC 99.
+           05  CK-OLD-SALESREP-NUMBER   PIC 99.
+           05  CK-TOTAL-FIELDS.
+               10  CK-SALESREP-TOTAL-THIS-YTD PIC S9(6)V99.
+               10  CK-SALESREP-TOTAL-LAST-YTD PIC S9(6)V99.
+               10  CK-BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99.
+               10  CK-BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99.
+               10  CK-GRAND-TOTAL-THIS-YTD    PIC S9(6)V99.
+               10  CK-GRAND-TOTAL-LAST-YTD    PIC S9(7)V99.
+               10  CK-GRAND-TOTAL-CHANGE      PIC S9(7)V99.
+               10  CK-SALESREP-TOTAL-2YR-AGO  PIC S9(6)V99.
+               10  CK-BRANCH-TOTAL-2YR-AGO    PIC S9(6)V99.
+               10  CK-GRAND-TOTAL-2YR-AGO     PIC S9(7)V99.
+           05  FILLER                   PIC X(13).
+
+       FD  CTLFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+
+      *****************************************************************
+      * Holds this run's grand totals so the next run can reconcile
+      * against them. Written at the end of every run, whether or not
+      * a prior CTLFILE was found to reconcile against
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-GRAND-TOTAL-THIS-YTD  PIC S9(7)V99.
+           05  CTL-GRAND-TOTAL-LAST-YTD  PIC S9(7)V99.
+           05  CTL-GRAND-TOTAL-2YR-AGO   PIC S9(7)V99.
+           05  FILLER                    PIC X(73).
+
+       FD  SALESREPM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 30 CHARACTERS.
+
+      *****************************************************************
+      * The salesrep master record holds the salesrep's name for the
+      * lookup printed on the customer detail and salesrep total lines
+      *****************************************************************
+       01  SALESREP-MASTER-RECORD.
+           05  SR-SALESREP-NUMBER   PIC 9(2).
+           05  SR-SALESREP-NAME     PIC X(20).
+           05  FILLER               PIC X(8).
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -65,11 +206,63 @@
            05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
               88 FIRST-RECORD                   VALUE "Y"
                                                   FALSE "N".
+           05  SEQUENCE-EXCEPTION-SWITCH PIC X  VALUE "N".
+              88  SEQUENCE-EXCEPTION-FOUND      VALUE "Y".
+           05  RANGE-SWITCH            PIC X    VALUE "Y".
+              88  RECORD-IN-RANGE                VALUE "Y".
+              88  RECORD-OUT-OF-RANGE            VALUE "N".
+           05  RESTART-SWITCH          PIC X    VALUE "N".
+              88  RESTART-REQUESTED              VALUE "Y".
+           05  PENDING-RECORD-SWITCH   PIC X    VALUE "N".
+              88  RECORD-PENDING                  VALUE "Y".
+           05  QUALITY-SWITCH          PIC X    VALUE "Y".
+              88  RECORD-IS-VALID                VALUE "Y".
+              88  RECORD-IS-REJECTED              VALUE "N".
+           05  SUMMARY-SWITCH          PIC X    VALUE "N".
+              88  SUMMARY-ONLY-REQUESTED          VALUE "Y".
+           05  RECONCILE-SWITCH        PIC X    VALUE "N".
+              88  RECONCILE-EXCEPTION-FOUND       VALUE "Y".
+           05  SALESREPM-OPEN-SWITCH   PIC X    VALUE "N".
+              88  SALESREPM-AVAILABLE             VALUE "Y".
+           05  CHECKPOINT-FOUND-SWITCH PIC X    VALUE "N".
+              88  CHECKPOINT-LOADED               VALUE "Y".
+           05  REPOSITION-SWITCH       PIC X    VALUE "N".
+              88  REPOSITIONING-IN-PROGRESS       VALUE "Y".
+
+      * File status for the optional run-parameter file - "00" means
+      * the file was found and opened, "35" means it was not supplied
+       01  PARMFILE-STATUS  PIC XX.
+
+      * File status for the checkpoint file
+       01  CHKPFILE-STATUS  PIC XX.
+
+      * File status for the prior-run grand-total control file - "00"
+      * means a prior run's totals were found to reconcile against,
+      * "35" means this is the first run and there is nothing to check
+       01  CTLFILE-STATUS   PIC XX.
+
+      * File status for the salesrep master lookup file
+       01  SALESREPM-STATUS PIC XX.
+
+      * How often (in branch breaks) a checkpoint is taken, and how
+      * many branch breaks have occurred since the last checkpoint
+       01  CHECKPOINT-FIELDS.
+           05  CHECKPOINT-INTERVAL     PIC 9(3)   VALUE 10.
+           05  BRANCH-BREAK-COUNT      PIC 9(5)   VALUE ZERO.
 
       * Stores the old brach number
        01  CONTROL-FIELDS.
            05  OLD-SALESREP-NUMBER PIC 99.
            05  OLD-BRANCH-NUMBER   PIC 99.
+           05  OLD-CUSTOMER-NUMBER PIC 9(5).
+
+      * Branch-number/salesrep-number selection range for this run,
+      * defaulted to process every record and narrowed by PARMFILE
+       01  SELECTION-RANGE.
+           05  SEL-BRANCH-LOW      PIC 99    VALUE ZERO.
+           05  SEL-BRANCH-HIGH     PIC 99    VALUE 99.
+           05  SEL-SALESREP-LOW    PIC 99    VALUE ZERO.
+           05  SEL-SALESREP-HIGH   PIC 99    VALUE 99.
 
       * Controls spacing on the report and when to print heading lines
        01  PRINT-FIELDS.
@@ -87,6 +280,9 @@
            05  GRAND-TOTAL-THIS-YTD      PIC S9(6)V99   VALUE ZERO.
            05  GRAND-TOTAL-LAST-YTD      PIC S9(7)V99   VALUE ZERO.
            05  GRAND-TOTAL-CHANGE        PIC S9(7)V99   VALUE ZERO.
+           05  SALESREP-TOTAL-2YR-AGO    PIC S9(6)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-2YR-AGO      PIC S9(6)V99   VALUE ZERO.
+           05  GRAND-TOTAL-2YR-AGO       PIC S9(7)V99   VALUE ZERO.
 
       * Current date and time fields
        01  CURRENT-DATE-AND-TIME.
@@ -102,6 +298,112 @@
            05  CHANGE-AMOUNT   PIC S9(5)V99         VALUE ZERO.
            05  CHANGE-PERCENT  PIC S9(3)V9          VALUE ZERO.
 
+      * Edited working fields used to build the comma-delimited
+      * BI extract rows written to SRPT5000X
+       01  EXTRACT-FIELDS.
+           05  EX-THIS-YTD-EDIT      PIC -(6)9.99.
+           05  EX-LAST-YTD-EDIT      PIC -(6)9.99.
+           05  EX-CHANGE-AMT-EDIT    PIC -(6)9.99.
+           05  EX-CHANGE-PCT-EDIT    PIC -(3)9.9.
+           05  EX-LABEL              PIC X(20).
+           05  EX-BRANCH-DISP        PIC X(2).
+           05  EX-SALESREP-DISP      PIC X(2).
+           05  EX-2YR-AGO-EDIT       PIC -(6)9.99.
+
+      * Threshold beyond which a customer's YTD change percent is
+      * written to the movers exception report (MOVRPT)
+       01  MOVERS-THRESHOLD-PERCENT  PIC S9(3)V9   VALUE +50.0.
+
+      * Threshold beyond which this run's grand total THIS YTD is
+      * considered out of line with the prior run's and is flagged
+       01  RECONCILE-THRESHOLD-PERCENT PIC S9(3)V9 VALUE +10.0.
+
+      * Fields used by 510-RECONCILE-GRAND-TOTALS to compare this
+      * run's grand total against the prior run's saved total
+       01  RECONCILE-FIELDS.
+           05  RECON-PRIOR-THIS-YTD    PIC S9(7)V99  VALUE ZERO.
+           05  RECON-DIFFERENCE        PIC S9(7)V99  VALUE ZERO.
+           05  RECON-PERCENT           PIC S9(3)V9   VALUE ZERO.
+
+      *****************************************************************
+      * Lines printed on the sequence-exception report
+      *****************************************************************
+       01  SEQX-HEADING-LINE.
+           05  FILLER      PIC X(43)  VALUE
+               "BR SR CUST  NAME                PRIOR BR/SR".
+           05  FILLER      PIC X(87)  VALUE SPACE.
+
+       01  SEQUENCE-EXCEPTION-LINE.
+           05  SXL-BRANCH-NUMBER       PIC 9(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SXL-SALESREP-NUMBER     PIC 9(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SXL-CUSTOMER-NUMBER     PIC 9(5).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  SXL-CUSTOMER-NAME       PIC X(20).
+           05  FILLER                  PIC X(4)    VALUE SPACE.
+           05  FILLER                  PIC X(6)    VALUE "WAS: ".
+           05  SXL-OLD-BRANCH-NUMBER   PIC 9(2).
+           05  FILLER                  PIC X(1)    VALUE "/".
+           05  SXL-OLD-SALESREP-NUMBER PIC 9(2).
+           05  FILLER                  PIC X(83)   VALUE SPACE.
+
+      *****************************************************************
+      * Lines printed on the movers exception report
+      *****************************************************************
+       01  MOVER-HEADING-LINE.
+           05  FILLER      PIC X(47)  VALUE
+               "BR SR CUST  NAME                CHANGE AMT  PCT".
+           05  FILLER      PIC X(83)  VALUE SPACE.
+
+       01  MOVER-LINE.
+           05  MVL-BRANCH-NUMBER       PIC 9(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  MVL-SALESREP-NUMBER     PIC 9(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  MVL-CUSTOMER-NUMBER     PIC 9(5).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  MVL-CUSTOMER-NAME       PIC X(20).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  MVL-CHANGE-AMOUNT       PIC ZZ,ZZ9.99-.
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  MVL-CHANGE-PERCENT      PIC ZZ9.9-.
+           05  FILLER                  PIC X(78)   VALUE SPACE.
+
+       01  SEQX-WARNING-LINE.
+           05  FILLER      PIC X(52)  VALUE
+               "*** SEQUENCE EXCEPTIONS - HOLD REPORT FOR REVIEW ***".
+           05  FILLER      PIC X(78)  VALUE SPACE.
+
+       01  RECONCILE-WARNING-LINE.
+           05  FILLER      PIC X(24)  VALUE
+               "*** GRAND TOTAL THIS YTD".
+           05  FILLER      PIC X(22)  VALUE
+               " OFF FROM PRIOR RUN BY".
+           05  RECON-WARN-PERCENT      PIC ZZ9.9-.
+           05  FILLER      PIC X(12)  VALUE " PERCENT ***".
+           05  FILLER      PIC X(66)  VALUE SPACE.
+
+      *****************************************************************
+      * Lines printed on the data-quality reject listing
+      *****************************************************************
+       01  REJECT-HEADING-LINE.
+           05  FILLER      PIC X(39)  VALUE
+               "BR SR CUST  NAME                REASON".
+           05  FILLER      PIC X(91)  VALUE SPACE.
+
+       01  REJECT-EXCEPTION-LINE.
+           05  REJL-BRANCH-NUMBER      PIC 9(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  REJL-SALESREP-NUMBER    PIC 9(2).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  REJL-CUSTOMER-NUMBER    PIC 9(5).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  REJL-CUSTOMER-NAME      PIC X(20).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  REJL-REASON             PIC X(25).
+           05  FILLER                  PIC X(71)   VALUE SPACE.
+
       *****************************************************************
       * Define all lines printed on the report
       *****************************************************************
@@ -156,7 +458,11 @@
            05  FILLER              PIC X(10)    VALUE " AMOUNT   ".
            05  FILLER              PIC X(3)     VALUE SPACE.
            05  FILLER              PIC X(7)     VALUE "PERCENT".
-           05  FILLER              PIC X(37)    VALUE SPACE.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  FILLER              PIC X(7)     VALUE "2YR AGO".
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  FILLER              PIC X(13)    VALUE "SALESREP NAME".
+           05  FILLER              PIC X(12)    VALUE SPACE.
 
        01  HEADING-LINE-6.
            05  FILLER      PIC X(7)             VALUE '------ '.
@@ -168,6 +474,10 @@
            05  FILLER      PIC X(15)          VALUE "----------     ".
            05  FILLER      PIC X(14)            VALUE "----------    ".
            05  FILLER      PIC X(7)             VALUE ALL "-".
+           05  FILLER      PIC X(3)             VALUE SPACE.
+           05  FILLER      PIC X(10)            VALUE ALL "-".
+           05  FILLER      PIC X(2)             VALUE SPACE.
+           05  FILLER      PIC X(13)            VALUE ALL "-".
 
        01  CUSTOMER-LINE.
            05  FILLER              PIC X(2)     VALUE SPACE.
@@ -186,7 +496,11 @@
            05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.
            05  FILLER              PIC X(5)     VALUE SPACE.
            05  CL-CHANGE-PERCENT   PIC ZZ9.9-.
-           05  FILLER              PIC X(54)    VALUE SPACE.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  CL-SALES-2YR-AGO    PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  CL-SALESREP-NAME    PIC X(20).
+           05  FILLER              PIC X(19)    VALUE SPACE.
 
        01 HEADING-LINE-7.
            05  FILLER      PIC X(42)            VALUE SPACE.
@@ -210,7 +524,11 @@
            05  FILLER              PIC X(5)     VALUE SPACE.
            05  STL-CHANGE-PERCENT  PIC ZZ9.9-.
            05  FILLER              PIC X(3)     VALUE "*  ".
-           05  FILLER              PIC X(36)    VALUE SPACE.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  STL-SALES-2YR-AGO   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  STL-SALESREP-NAME   PIC X(20).
+           05  FILLER              PIC X(1)     VALUE SPACE.
 
        01 BRANCH-TOTAL-LINE.
            05  FILLER              PIC X(28)    VALUE SPACE.
@@ -223,7 +541,9 @@
            05  FILLER              PIC X(5)     VALUE SPACE.
            05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.
            05  FILLER              PIC X(3)     VALUE "** ".
-           05  FILLER              PIC X(36)    VALUE SPACE.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  BTL-SALES-2YR-AGO   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(23)    VALUE SPACE.
 
        01  GRAND-TOTAL-LINE.
            05  FILLER              PIC X(42)    VALUE SPACE.
@@ -235,7 +555,9 @@
            05  FILLER              PIC X(5)     VALUE SPACE.
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.
            05  FILLER              PIC X(3)     VALUE "***".
-           05  FILLER              PIC X(38)    VALUE SPACE.
+           05  FILLER              PIC X(3)     VALUE SPACE.
+           05  GTL-SALES-2YR-AGO   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(25)    VALUE SPACE.
 
        PROCEDURE DIVISION.
 
@@ -245,17 +567,121 @@
        000-PREPARE-SALES-REPORT.
       * Open the customer master file and the report output file
       * Loop through the customer master file until the end is reached
-           OPEN INPUT  CUSTMAST
-                OUTPUT SRPT5000.
+           PERFORM 050-READ-RUN-PARAMETERS.
+           IF RESTART-REQUESTED
+               PERFORM 060-RESTART-FROM-CHECKPOINT
+           END-IF.
+           OPEN INPUT CUSTMAST.
+      * A restart only continues a prior run's output when a
+      * checkpoint was actually found to resume from - otherwise
+      * there is no prior output to extend, so a restart request
+      * against a fresh set of files falls back to starting clean
+           IF CHECKPOINT-LOADED
+               OPEN EXTEND SRPT5000 SEQXRPT SRPT5000X MOVRPT REJRPT
+           ELSE
+               OPEN OUTPUT SRPT5000 SEQXRPT SRPT5000X MOVRPT REJRPT
+               MOVE SEQX-HEADING-LINE TO SEQX-PRINT-AREA
+               WRITE SEQX-PRINT-AREA
+               STRING "BRANCH,SALESREP,CUSTOMER,NAME,THIS YTD,LAST YTD,"
+                      "CHANGE AMOUNT,CHANGE PERCENT,2YR AGO"
+                      DELIMITED BY SIZE
+                   INTO EXTRACT-PRINT-AREA
+               WRITE EXTRACT-PRINT-AREA
+               MOVE MOVER-HEADING-LINE TO MOVER-PRINT-AREA
+               WRITE MOVER-PRINT-AREA
+               MOVE REJECT-HEADING-LINE TO REJECT-PRINT-AREA
+               WRITE REJECT-PRINT-AREA
+           END-IF.
+           OPEN INPUT SALESREPM.
+           IF SALESREPM-STATUS = "00"
+               SET SALESREPM-AVAILABLE TO TRUE
+           END-IF.
+           IF CHECKPOINT-LOADED
+               PERFORM 070-REPOSITION-CUSTMAST
+           END-IF.
            PERFORM 100-FORMAT-REPORT-HEADING.
            PERFORM 300-PREPARE-SALES-LINES
                 WITH TEST AFTER
                 UNTIL CUSTMAST-EOF.
            PERFORM 500-PRINT-GRAND-TOTALS.
+           IF SALESREPM-AVAILABLE
+               CLOSE SALESREPM
+           END-IF.
            CLOSE CUSTMAST
-                 SRPT5000.
+                 SRPT5000
+                 SEQXRPT
+                 SRPT5000X
+                 MOVRPT
+                 REJRPT.
            STOP RUN.
 
+      *****************************************************************
+      * Reads the optional run-parameter file and applies any lines-
+      * per-page or branch/salesrep selection overrides it supplies.
+      * A missing PARMFILE (status 35) leaves the defaults in place
+      *****************************************************************
+       050-READ-RUN-PARAMETERS.
+
+           OPEN INPUT PARMFILE.
+           IF PARMFILE-STATUS = "00"
+               READ PARMFILE
+               IF PARM-LINES-ON-PAGE NOT = ZERO
+                   MOVE PARM-LINES-ON-PAGE TO LINES-ON-PAGE
+               END-IF
+               IF PARM-BRANCH-HIGH NOT = ZERO
+                   MOVE PARM-BRANCH-LOW  TO SEL-BRANCH-LOW
+                   MOVE PARM-BRANCH-HIGH TO SEL-BRANCH-HIGH
+               END-IF
+               IF PARM-SALESREP-HIGH NOT = ZERO
+                   MOVE PARM-SALESREP-LOW  TO SEL-SALESREP-LOW
+                   MOVE PARM-SALESREP-HIGH TO SEL-SALESREP-HIGH
+               END-IF
+               IF PARM-RESTART-SWITCH = "Y"
+                   SET RESTART-REQUESTED TO TRUE
+               END-IF
+               IF PARM-SUMMARY-SWITCH = "Y"
+                   SET SUMMARY-ONLY-REQUESTED TO TRUE
+               END-IF
+               CLOSE PARMFILE
+           END-IF.
+
+      *****************************************************************
+      * Reloads OLD-BRANCH-NUMBER, OLD-SALESREP-NUMBER, and the totals
+      * saved by 370-WRITE-CHECKPOINT on a prior run so this run can
+      * resume instead of reprocessing CUSTMAST from record one. A
+      * missing CHKPFILE (status 35) just leaves the defaults in place
+      * and CHECKPOINT-LOADED is left false, so the caller treats this
+      * as a fresh run rather than extending a prior run's output
+      *****************************************************************
+       060-RESTART-FROM-CHECKPOINT.
+
+           OPEN INPUT CHKPFILE.
+           IF CHKPFILE-STATUS = "00"
+               READ CHKPFILE
+               MOVE CK-OLD-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
+               MOVE CK-OLD-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+               MOVE CK-TOTAL-FIELDS        TO TOTAL-FIELDS
+               SET CHECKPOINT-LOADED       TO TRUE
+               CLOSE CHKPFILE
+           END-IF.
+
+      *****************************************************************
+      * Fast-forwards CUSTMAST past every record in the branch that
+      * was already closed out as of the checkpoint, so processing
+      * resumes with the first record of the next branch
+      *****************************************************************
+       070-REPOSITION-CUSTMAST.
+
+           SET REPOSITIONING-IN-PROGRESS TO TRUE.
+           PERFORM 310-READ-CUSTOMER-RECORD
+               WITH TEST AFTER
+               UNTIL CUSTMAST-EOF
+                  OR CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER.
+           MOVE "N" TO REPOSITION-SWITCH.
+           IF NOT CUSTMAST-EOF AND RECORD-IN-RANGE
+               SET RECORD-PENDING TO TRUE
+           END-IF.
+
       *****************************************************************
       * Get current data and time for heading
       *****************************************************************
@@ -273,7 +699,13 @@
       *****************************************************************
        300-PREPARE-SALES-LINES.
 
-           PERFORM 310-READ-CUSTOMER-RECORD.
+           IF RECORD-PENDING
+               MOVE "N" TO PENDING-RECORD-SWITCH
+           ELSE
+               PERFORM 310-READ-CUSTOMER-RECORD
+                   WITH TEST AFTER
+                   UNTIL CUSTMAST-EOF OR RECORD-IN-RANGE
+           END-IF.
            EVALUATE TRUE
                WHEN CUSTMAST-EOF
                    PERFORM 355-PRINT-SALESREP-LINE
@@ -283,18 +715,30 @@
                    SET FIRST-RECORD TO FALSE
                    MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
                    MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                   MOVE CM-CUSTOMER-NUMBER TO OLD-CUSTOMER-NUMBER
+               WHEN CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER
+               WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                    AND CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER
+                   PERFORM 326-PRINT-SEQUENCE-EXCEPTION
                WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
                    PERFORM 355-PRINT-SALESREP-LINE
                    PERFORM 360-PRINT-BRANCH-LINE
                    PERFORM 320-PRINT-CUSTOMER-LINE
                    MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
                    MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                   MOVE CM-CUSTOMER-NUMBER TO OLD-CUSTOMER-NUMBER
                WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
                    PERFORM 355-PRINT-SALESREP-LINE
                    PERFORM 320-PRINT-CUSTOMER-LINE
                    MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                   MOVE CM-CUSTOMER-NUMBER TO OLD-CUSTOMER-NUMBER
+               WHEN CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER
+                    AND CM-SALESREP-NUMBER = OLD-SALESREP-NUMBER
+                    AND CM-CUSTOMER-NUMBER = OLD-CUSTOMER-NUMBER
+                   PERFORM 326-PRINT-SEQUENCE-EXCEPTION
                WHEN OTHER
                    PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-CUSTOMER-NUMBER TO OLD-CUSTOMER-NUMBER
            END-EVALUATE.
 
 
@@ -303,8 +747,71 @@
            READ CUSTMAST
                AT END
                    SET CUSTMAST-EOF TO TRUE
+                   SET RECORD-IN-RANGE TO TRUE
+               NOT AT END
+                   IF REPOSITIONING-IN-PROGRESS
+                      AND CM-BRANCH-NUMBER NOT > OLD-BRANCH-NUMBER
+                       SET RECORD-IN-RANGE TO TRUE
+                   ELSE
+                       IF CM-BRANCH-NUMBER < SEL-BRANCH-LOW
+                          OR CM-BRANCH-NUMBER > SEL-BRANCH-HIGH
+                          OR CM-SALESREP-NUMBER < SEL-SALESREP-LOW
+                          OR CM-SALESREP-NUMBER > SEL-SALESREP-HIGH
+                           SET RECORD-OUT-OF-RANGE TO TRUE
+                       ELSE
+                           PERFORM 315-VALIDATE-CUSTOMER-RECORD
+                           IF RECORD-IS-REJECTED
+                               PERFORM 316-PRINT-REJECT-RECORD
+                               SET RECORD-OUT-OF-RANGE TO TRUE
+                           ELSE
+                               SET RECORD-IN-RANGE TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
                END-READ.
 
+      *****************************************************************
+      * Checks a customer master record for the data-quality problems
+      * that disqualify it from the report: a non-numeric key field, a
+      * blank customer name, a zero branch or salesrep number, or a
+      * negative YTD sales amount
+      *****************************************************************
+       315-VALIDATE-CUSTOMER-RECORD.
+
+           SET RECORD-IS-VALID TO TRUE.
+           EVALUATE TRUE
+               WHEN CM-BRANCH-NUMBER NOT NUMERIC
+                  OR CM-SALESREP-NUMBER NOT NUMERIC
+                  OR CM-CUSTOMER-NUMBER NOT NUMERIC
+                   SET RECORD-IS-REJECTED TO TRUE
+                   MOVE "NON-NUMERIC KEY FIELD"  TO REJL-REASON
+               WHEN CM-CUSTOMER-NAME = SPACES
+                   SET RECORD-IS-REJECTED TO TRUE
+                   MOVE "MISSING CUSTOMER NAME"   TO REJL-REASON
+               WHEN CM-BRANCH-NUMBER = ZERO
+                   SET RECORD-IS-REJECTED TO TRUE
+                   MOVE "INVALID BRANCH NUMBER"   TO REJL-REASON
+               WHEN CM-SALESREP-NUMBER = ZERO
+                   SET RECORD-IS-REJECTED TO TRUE
+                   MOVE "INVALID SALESREP NUMBER" TO REJL-REASON
+               WHEN CM-SALES-THIS-YTD < ZERO
+                   SET RECORD-IS-REJECTED TO TRUE
+                   MOVE "NEGATIVE SALES AMOUNT"   TO REJL-REASON
+           END-EVALUATE.
+
+      *****************************************************************
+      * Writes the current customer master record to the data-quality
+      * reject listing, along with the reason set by 315 above
+      *****************************************************************
+       316-PRINT-REJECT-RECORD.
+
+           MOVE CM-BRANCH-NUMBER   TO REJL-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER TO REJL-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO REJL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME   TO REJL-CUSTOMER-NAME.
+           MOVE REJECT-EXCEPTION-LINE TO REJECT-PRINT-AREA.
+           WRITE REJECT-PRINT-AREA.
+
       *****************************************************************
       * Gets the data for each customer line, calculates change amount
       * and percent change, and prints the line. Also controls when to
@@ -331,26 +838,156 @@
            MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.
            MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.
            MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.
+           MOVE CM-SALES-2YR-AGO    TO CL-SALES-2YR-AGO.
+           MOVE CM-SALESREP-NUMBER  TO SR-SALESREP-NUMBER.
+           PERFORM 325-LOOKUP-SALESREP-NAME.
+           MOVE SR-SALESREP-NAME    TO CL-SALESREP-NAME.
            COMPUTE CHANGE-AMOUNT =
                 CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
            MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
            *> default for % change is 999.9 if last YTD is 0
            IF CM-SALES-LAST-YTD = ZERO
                 MOVE 999.99 TO CL-CHANGE-PERCENT
+                MOVE 999.9  TO CHANGE-PERCENT
            ELSE
-                COMPUTE CL-CHANGE-PERCENT ROUNDED =
+                COMPUTE CL-CHANGE-PERCENT, CHANGE-PERCENT ROUNDED =
                     CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
                     ON SIZE ERROR
-                        MOVE 999.9 TO CL-CHANGE-PERCENT.
+                        MOVE 999.9 TO CL-CHANGE-PERCENT CHANGE-PERCENT.
            ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
            ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
-           MOVE CUSTOMER-LINE TO PRINT-AREA.
-           WRITE PRINT-AREA.
-           ADD 1 TO LINE-COUNT.
+           ADD CM-SALES-2YR-AGO  TO SALESREP-TOTAL-2YR-AGO.
+           IF NOT SUMMARY-ONLY-REQUESTED
+               MOVE CUSTOMER-LINE TO PRINT-AREA
+               WRITE PRINT-AREA
+               ADD 1 TO LINE-COUNT
+           END-IF.
+           PERFORM 321-WRITE-EXTRACT-DETAIL.
+           PERFORM 323-CHECK-MOVERS-EXCEPTION.
            ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           ADD CM-SALES-2YR-AGO  TO GRAND-TOTAL-2YR-AGO.
            MOVE 1 TO SPACE-CONTROL.
 
+      *****************************************************************
+      * Builds and writes the comma-delimited detail row on SRPT5000X
+      * matching the customer line just printed on SRPT5000
+      *****************************************************************
+       321-WRITE-EXTRACT-DETAIL.
+
+           MOVE CM-SALES-THIS-YTD TO EX-THIS-YTD-EDIT.
+           MOVE CM-SALES-LAST-YTD TO EX-LAST-YTD-EDIT.
+           MOVE CM-SALES-2YR-AGO  TO EX-2YR-AGO-EDIT.
+           MOVE CHANGE-AMOUNT     TO EX-CHANGE-AMT-EDIT.
+           MOVE CHANGE-PERCENT    TO EX-CHANGE-PCT-EDIT.
+           MOVE SPACES TO EXTRACT-PRINT-AREA.
+           STRING CM-BRANCH-NUMBER              DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  CM-SALESREP-NUMBER             DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  CM-CUSTOMER-NUMBER            DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CM-CUSTOMER-NAME) DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-THIS-YTD-EDIT)  DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-LAST-YTD-EDIT)  DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-CHANGE-AMT-EDIT) DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-CHANGE-PCT-EDIT) DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-2YR-AGO-EDIT)   DELIMITED BY SIZE
+               INTO EXTRACT-PRINT-AREA
+           END-STRING.
+           WRITE EXTRACT-PRINT-AREA.
+
+      *****************************************************************
+      * Builds and writes a comma-delimited total row on SRPT5000X for
+      * the salesrep/branch/grand total lines. EX-LABEL, EX-BRANCH-DISP,
+      * EX-SALESREP-DISP, and the EX-*-EDIT amount fields must already
+      * be moved by the calling paragraph before this is performed
+      *****************************************************************
+       322-WRITE-EXTRACT-TOTAL.
+
+           MOVE SPACES TO EXTRACT-PRINT-AREA.
+           STRING EX-BRANCH-DISP                DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  EX-SALESREP-DISP              DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-LABEL)         DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-THIS-YTD-EDIT)  DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-LAST-YTD-EDIT)  DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-CHANGE-AMT-EDIT) DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-CHANGE-PCT-EDIT) DELIMITED BY SIZE
+                  ","                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EX-2YR-AGO-EDIT)   DELIMITED BY SIZE
+               INTO EXTRACT-PRINT-AREA
+           END-STRING.
+           WRITE EXTRACT-PRINT-AREA.
+
+      *****************************************************************
+      * Writes a record to the movers exception report when the
+      * customer's YTD change percent falls outside
+      * MOVERS-THRESHOLD-PERCENT, including the 999.9 sentinel used
+      * when CM-SALES-LAST-YTD is zero
+      *****************************************************************
+       323-CHECK-MOVERS-EXCEPTION.
+
+           IF CHANGE-PERCENT > MOVERS-THRESHOLD-PERCENT
+              OR CHANGE-PERCENT < (0 - MOVERS-THRESHOLD-PERCENT)
+               MOVE CM-BRANCH-NUMBER    TO MVL-BRANCH-NUMBER
+               MOVE CM-SALESREP-NUMBER  TO MVL-SALESREP-NUMBER
+               MOVE CM-CUSTOMER-NUMBER  TO MVL-CUSTOMER-NUMBER
+               MOVE CM-CUSTOMER-NAME    TO MVL-CUSTOMER-NAME
+               MOVE CHANGE-AMOUNT       TO MVL-CHANGE-AMOUNT
+               MOVE CHANGE-PERCENT      TO MVL-CHANGE-PERCENT
+               MOVE MOVER-LINE          TO MOVER-PRINT-AREA
+               WRITE MOVER-PRINT-AREA.
+
+      *****************************************************************
+      * Looks up SR-SALESREP-NUMBER (already moved in by the caller)
+      * on the salesrep master file and returns SR-SALESREP-NAME. If
+      * SALESREPM was not supplied, or the salesrep number has no
+      * matching master record, SR-SALESREP-NAME is left blank.
+      * SALESREPM-AVAILABLE is set once at OPEN time and is used here
+      * instead of SALESREPM-STATUS, since a missed key lookup below
+      * rewrites SALESREPM-STATUS and would otherwise lock out every
+      * later lookup for the rest of the run
+      *****************************************************************
+       325-LOOKUP-SALESREP-NAME.
+
+           MOVE SPACES TO SR-SALESREP-NAME.
+           IF SALESREPM-AVAILABLE
+               READ SALESREPM
+                   INVALID KEY
+                       MOVE SPACES TO SR-SALESREP-NAME
+               END-READ
+           END-IF.
+
+      *****************************************************************
+      * Writes a record whose branch/salesrep keys go backward
+      * relative to OLD-BRANCH-NUMBER/OLD-SALESREP-NUMBER to the
+      * sequence-exception report and flags the run so the report is
+      * held for review instead of being distributed as-is
+      *****************************************************************
+       326-PRINT-SEQUENCE-EXCEPTION.
+
+           MOVE CM-BRANCH-NUMBER    TO SXL-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER  TO SXL-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER  TO SXL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME    TO SXL-CUSTOMER-NAME.
+           MOVE OLD-BRANCH-NUMBER   TO SXL-OLD-BRANCH-NUMBER.
+           MOVE OLD-SALESREP-NUMBER TO SXL-OLD-SALESREP-NUMBER.
+           MOVE SEQUENCE-EXCEPTION-LINE TO SEQX-PRINT-AREA.
+           WRITE SEQX-PRINT-AREA.
+           SET SEQUENCE-EXCEPTION-FOUND TO TRUE.
+
       *****************************************************************
       * Prints the heading lines at the top of the report and when the
       * number of lines printed on the page reaches the limit. Also
@@ -384,49 +1021,98 @@
 
            MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.
            MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.
+           MOVE SALESREP-TOTAL-2YR-AGO  TO STL-SALES-2YR-AGO.
+           MOVE OLD-SALESREP-NUMBER     TO SR-SALESREP-NUMBER.
+           PERFORM 325-LOOKUP-SALESREP-NAME.
+           MOVE SR-SALESREP-NAME        TO STL-SALESREP-NAME.
            COMPUTE CHANGE-AMOUNT =
                 SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
            MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.
            IF SALESREP-TOTAL-LAST-YTD = ZERO
               MOVE 999.99 TO STL-CHANGE-PERCENT
+              MOVE 999.9  TO CHANGE-PERCENT
            ELSE
-                COMPUTE STL-CHANGE-PERCENT ROUNDED =
+                COMPUTE STL-CHANGE-PERCENT, CHANGE-PERCENT ROUNDED =
                         CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
                         ON SIZE ERROR
-                            MOVE 999.9 TO STL-CHANGE-PERCENT.
+                            MOVE 999.9 TO STL-CHANGE-PERCENT
+                                          CHANGE-PERCENT.
            MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.
            MOVE 1 TO SPACE-CONTROL.
            PERFORM 350-WRITE-REPORT-LINE.
+           MOVE "SALESREP TOTAL"      TO EX-LABEL.
+           MOVE OLD-BRANCH-NUMBER     TO EX-BRANCH-DISP.
+           MOVE OLD-SALESREP-NUMBER   TO EX-SALESREP-DISP.
+           MOVE SALESREP-TOTAL-THIS-YTD TO EX-THIS-YTD-EDIT.
+           MOVE SALESREP-TOTAL-LAST-YTD TO EX-LAST-YTD-EDIT.
+           MOVE SALESREP-TOTAL-2YR-AGO TO EX-2YR-AGO-EDIT.
+           MOVE CHANGE-AMOUNT         TO EX-CHANGE-AMT-EDIT.
+           MOVE CHANGE-PERCENT        TO EX-CHANGE-PCT-EDIT.
+           PERFORM 322-WRITE-EXTRACT-TOTAL.
            MOVE 2 TO SPACE-CONTROL.
            ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
            ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+           ADD SALESREP-TOTAL-2YR-AGO  TO BRANCH-TOTAL-2YR-AGO.
            MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.
            MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.
+           MOVE ZERO TO SALESREP-TOTAL-2YR-AGO.
 
        360-PRINT-BRANCH-LINE.
 
            MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.
            MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.
+           MOVE BRANCH-TOTAL-2YR-AGO  TO BTL-SALES-2YR-AGO.
            COMPUTE CHANGE-AMOUNT =
                 BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.
            MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.
            IF BRANCH-TOTAL-LAST-YTD = ZERO
               MOVE 999.99 TO BTL-CHANGE-PERCENT
+              MOVE 999.9  TO CHANGE-PERCENT
            ELSE
-                COMPUTE BTL-CHANGE-PERCENT ROUNDED =
+                COMPUTE BTL-CHANGE-PERCENT, CHANGE-PERCENT ROUNDED =
                         CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
                         ON SIZE ERROR
-                            MOVE 999.9 TO BTL-CHANGE-PERCENT.
+                            MOVE 999.9 TO BTL-CHANGE-PERCENT
+                                          CHANGE-PERCENT.
            MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
            MOVE 1 TO SPACE-CONTROL.
            PERFORM 350-WRITE-REPORT-LINE.
            MOVE HEADING-LINE-3 TO PRINT-AREA
            PERFORM 350-WRITE-REPORT-LINE
            MOVE 2 TO SPACE-CONTROL.
+           MOVE "BRANCH TOTAL"        TO EX-LABEL.
+           MOVE OLD-BRANCH-NUMBER     TO EX-BRANCH-DISP.
+           MOVE SPACES                TO EX-SALESREP-DISP.
+           MOVE BRANCH-TOTAL-THIS-YTD TO EX-THIS-YTD-EDIT.
+           MOVE BRANCH-TOTAL-LAST-YTD TO EX-LAST-YTD-EDIT.
+           MOVE BRANCH-TOTAL-2YR-AGO  TO EX-2YR-AGO-EDIT.
+           MOVE CHANGE-AMOUNT         TO EX-CHANGE-AMT-EDIT.
+           MOVE CHANGE-PERCENT        TO EX-CHANGE-PCT-EDIT.
+           PERFORM 322-WRITE-EXTRACT-TOTAL.
            ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           ADD BRANCH-TOTAL-2YR-AGO  TO GRAND-TOTAL-2YR-AGO.
            MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.
            MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.
+           MOVE ZERO TO BRANCH-TOTAL-2YR-AGO.
+           ADD 1 TO BRANCH-BREAK-COUNT.
+           IF BRANCH-BREAK-COUNT >= CHECKPOINT-INTERVAL
+               PERFORM 370-WRITE-CHECKPOINT
+               MOVE ZERO TO BRANCH-BREAK-COUNT.
+
+      *****************************************************************
+      * Saves OLD-BRANCH-NUMBER, OLD-SALESREP-NUMBER, and the current
+      * TOTAL-FIELDS to the checkpoint file so a later restart can
+      * resume this run instead of reprocessing CUSTMAST from the top
+      *****************************************************************
+       370-WRITE-CHECKPOINT.
+
+           MOVE OLD-BRANCH-NUMBER   TO CK-OLD-BRANCH-NUMBER.
+           MOVE OLD-SALESREP-NUMBER TO CK-OLD-SALESREP-NUMBER.
+           MOVE TOTAL-FIELDS        TO CK-TOTAL-FIELDS.
+           OPEN OUTPUT CHKPFILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHKPFILE.
 
       *****************************************************************
       * Get grand totals, compute change amount and % change
@@ -435,19 +1121,74 @@
        500-PRINT-GRAND-TOTALS.
            MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.
            MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.
+           MOVE GRAND-TOTAL-2YR-AGO  TO GTL-SALES-2YR-AGO.
            COMPUTE CHANGE-AMOUNT =
                 GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.
            MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.
            IF GRAND-TOTAL-LAST-YTD = ZERO
               MOVE 999.99 TO GTL-CHANGE-PERCENT
+              MOVE 999.9  TO CHANGE-PERCENT
            ELSE
-                COMPUTE GTL-CHANGE-PERCENT ROUNDED =
+                COMPUTE GTL-CHANGE-PERCENT, CHANGE-PERCENT ROUNDED =
                         CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD
                         ON SIZE ERROR
-                            MOVE 999.9 TO GTL-CHANGE-PERCENT.
+                            MOVE 999.9 TO GTL-CHANGE-PERCENT
+                                          CHANGE-PERCENT.
            MOVE HEADING-LINE-7 TO PRINT-AREA
            MOVE 1 TO SPACE-CONTROL
            PERFORM 350-WRITE-REPORT-LINE
            MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
            MOVE 2 TO SPACE-CONTROL.
            PERFORM 350-WRITE-REPORT-LINE.
+           MOVE "GRAND TOTAL"         TO EX-LABEL.
+           MOVE SPACES                TO EX-BRANCH-DISP.
+           MOVE SPACES                TO EX-SALESREP-DISP.
+           MOVE GRAND-TOTAL-THIS-YTD  TO EX-THIS-YTD-EDIT.
+           MOVE GRAND-TOTAL-LAST-YTD  TO EX-LAST-YTD-EDIT.
+           MOVE GRAND-TOTAL-2YR-AGO   TO EX-2YR-AGO-EDIT.
+           MOVE CHANGE-AMOUNT         TO EX-CHANGE-AMT-EDIT.
+           MOVE CHANGE-PERCENT        TO EX-CHANGE-PCT-EDIT.
+           PERFORM 322-WRITE-EXTRACT-TOTAL.
+           PERFORM 510-RECONCILE-GRAND-TOTALS.
+           IF SEQUENCE-EXCEPTION-FOUND
+               MOVE SEQX-WARNING-LINE TO PRINT-AREA
+               MOVE 2 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE.
+           IF RECONCILE-EXCEPTION-FOUND
+               MOVE RECONCILE-WARNING-LINE TO PRINT-AREA
+               MOVE 2 TO SPACE-CONTROL
+               PERFORM 350-WRITE-REPORT-LINE.
+
+      *****************************************************************
+      * Compares this run's GRAND-TOTAL-THIS-YTD against the prior
+      * run's saved control total. If CTLFILE is missing (status 35)
+      * this is treated as the first run and nothing is compared.
+      * This run's totals are then saved to CTLFILE for next time
+      *****************************************************************
+       510-RECONCILE-GRAND-TOTALS.
+
+           OPEN INPUT CTLFILE.
+           IF CTLFILE-STATUS = "00"
+               READ CTLFILE
+               MOVE CTL-GRAND-TOTAL-THIS-YTD TO RECON-PRIOR-THIS-YTD
+               COMPUTE RECON-DIFFERENCE =
+                   GRAND-TOTAL-THIS-YTD - RECON-PRIOR-THIS-YTD
+               IF RECON-PRIOR-THIS-YTD NOT = ZERO
+                   COMPUTE RECON-PERCENT ROUNDED =
+                       RECON-DIFFERENCE * 100 / RECON-PRIOR-THIS-YTD
+                       ON SIZE ERROR
+                           MOVE 999.9 TO RECON-PERCENT
+                   IF RECON-PERCENT > RECONCILE-THRESHOLD-PERCENT
+                      OR RECON-PERCENT < - RECONCILE-THRESHOLD-PERCENT
+                       SET RECONCILE-EXCEPTION-FOUND TO TRUE
+                       MOVE RECON-PERCENT TO RECON-WARN-PERCENT
+                   END-IF
+               END-IF
+               CLOSE CTLFILE
+           END-IF.
+           MOVE GRAND-TOTAL-THIS-YTD TO CTL-GRAND-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD TO CTL-GRAND-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-2YR-AGO  TO CTL-GRAND-TOTAL-2YR-AGO.
+           OPEN OUTPUT CTLFILE.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CTLFILE.
